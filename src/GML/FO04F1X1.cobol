@@ -15,6 +15,8 @@
 001650     SELECT INFILE    ASSIGN TO UT-S-SYS006.                      00150000
 001700     SELECT UTFILE    ASSIGN TO UR-S-SYS005.                      00160000
 001750     SELECT PARAMFILE ASSIGN TO UR-S-SYS004.                      00170000
+      * MASKINLESBART UTTREKK, SE SKRIV-LINJER/EKS-REC.                 00170001
+           SELECT EKSTRAKT  ASSIGN TO UR-S-SYS007.                      00170002
 001800 DATA DIVISION.                                                   00180000
 001850 FILE SECTION.                                                    00190000
 001900 FD  INFILE                                                       00200000
@@ -72,20 +74,107 @@
 004150 01  PARAM SYNC.                                                  00720000
 004200     02 K-ART        PIC X.                                       00730000
 004250     02 TKNR         PIC 9(4).                                    00740000
+      * K-ART = 'F' : TKNR ERSTATTES AV FYLKESNR (2 FØRSTE SIFRE),      00740001
+      * SE TEST-FYLKE. FYLKE EKSPANDERES MOT R001NRC PR. KONTORNR.      00740002
+           02 FYLKE        REDEFINES TKNR PIC 99.                       00740003
 004300     02 FILLER       PIC X(75).                                   00750000
+      *+---------------------------------------------------------------+00750001
+      *!   MASKINLESBART UTTREKK MED UREDIGERTE COMP-3-FELTER, ETT     !00750002
+      *!   PR. STØNADSMOTTAKER-LINJE PÅ RAPPORTEN. SE SKRIV-LINJER.    !00750003
+      *+---------------------------------------------------------------+00750004
+       FD  EKSTRAKT                                                     00750005
+           RECORDING MODE IS F                                          00750006
+           LABEL RECORD IS OMITTED                                      00750007
+           RECORD CONTAINS 63 CHARACTERS                                00750008
+           BLOCK CONTAINS 0 RECORDS                                     00750009
+           DATA RECORD IS EKS-REC.                                      00750010
+       01  EKS-REC.                                                     00750011
+           02 EKS-FNR       PIC S9(11) COMP-3.                          00750012
+           02 EKS-NAVN      PIC X(25).                                  00750013
+           02 EKS-PSTAT1    PIC X.                                      00750014
+           02 EKS-PSTAT2    PIC X.                                      00750015
+           02 EKS-GRP       PIC S9(5)  COMP-3.                          00750016
+           02 EKS-TPAVD     PIC S9(5)  COMP-3.                          00750017
+           02 EKS-TPEGEN    PIC S9(5)  COMP-3.                          00750018
+           02 EKS-EFORTIL   PIC S9(5)  COMP-3.                          00750019
+           02 EKS-BFORTIL   PIC S9(5)  COMP-3.                          00750020
+           02 EKS-SAERTIL   PIC S9(5)  COMP-3.                          00750021
+           02 EKS-GT-L92    PIC S9(5)  COMP-3.                          00750022
+           02 EKS-GT-TP     PIC S9(5)  COMP-3.                          00750023
+           02 EKS-SUMYD     PIC S9(5)  COMP-3.                          00750024
+           02 EKS-TRKNR     PIC S9(5)  COMP-3.                          00750025
 004350 WORKING-STORAGE SECTION.                                         00760000
        77  TRK-AKK      PIC 9(4) VALUE ZEROS.                           00770000
        77  SIDE-AKK     PIC 9(4) VALUE ZEROS.                           00780000
 004500 77  LINJE-AKK    PIC 99   VALUE ZEROS.                           00790000
+      * ANTALL LINJER PR. SIDE, JF. LINJER-PR-SIDE PÅ PARAMKORTET.      00790001
+       77  W-LINJER-PR-SIDE PIC 99  VALUE 32.                           00790002
 004550 77  TKNR-TEST    PIC 9(4).                                       00800000
 004600 77  SVAR         PIC X.                                          00810000
+      * HISTORIKK OVER GYLDIGE GRUNNBELØP MED BEREGNINGS- OG            00810001
+      * KUNNGJØRINGSDATO, JF. RIKSTRYGDEVERKETS G-REGULERINGER.         00810002
+      * SJEKKES MOT PARAMKORTET I SJEKK-GRUNNBELOP.                     00810003
+       77  G-IX            PIC 9(2)    VALUE ZERO.                      00810004
+       77  SW-G-FUNNET     PIC X       VALUE SPACE.                     00810005
+       01  G-BELOP-KONSTANTER.                                          00810006
+           02 FILLER PIC X(31) VALUE                                    00810007
+              '2660001.05.1990   19.06.1990   '.                        00810008
+           02 FILLER PIC X(31) VALUE                                    00810009
+              '2880001.05.1991   18.06.1991   '.                        00810010
+           02 FILLER PIC X(31) VALUE                                    00810011
+              '3080001.05.1992   16.06.1992   '.                        00810012
+           02 FILLER PIC X(31) VALUE                                    00810013
+              '3320001.05.1993   15.06.1993   '.                        00810014
+           02 FILLER PIC X(31) VALUE                                    00810015
+              '3540001.05.1994   21.06.1994   '.                        00810016
+           02 FILLER PIC X(31) VALUE                                    00810017
+              '3672001.05.1995   20.06.1995   '.                        00810018
+       01  G-BELOP-TABELL REDEFINES G-BELOP-KONSTANTER.                 00810019
+           02 G-BELOP-POST OCCURS 6 TIMES.                              00810020
+              03 GBT-BELOP  PIC 9(5).                                   00810021
+              03 GBT-KDATO  PIC X(13).                                  00810022
+              03 GBT-BDATO  PIC X(13).                                  00810023
       * LEGG INN DE 2 NESTE LINJENE .          TUYEN 8.7.91             00820000
 004550 77  TRK-NR       PIC 9(4).                                       00830000
 004600 77  TRK-NAVN     PIC X(23).                                      00840000
 004650 77  SW-ALLE      PIC X       VALUE SPACE.                        00850000
+      * REGIONAL (FYLKESVIS) TKNR-UTVALG, SE TEST-FYLKE/BYGG-REGION.    00850001
+       77  SW-REGION       PIC X       VALUE SPACE.                     00850002
+       77  SW-FUNNET       PIC X       VALUE SPACE.                     00850003
+       77  SW-FERDIG       PIC X       VALUE SPACE.                     00850004
+       77  REGION-CNT      PIC 99      VALUE ZERO.                      00850005
+       77  REGION-IX       PIC 99      VALUE ZERO.                      00850006
+       77  W-KONTOR        PIC 99      VALUE ZERO.                      00850007
+       01  REGION-TABELL.                                               00850008
+           02 REGION-TKNR OCCURS 99 TIMES PIC 9(4).                     00850009
        77  FORINNT-AKK  PIC S9(7)   VALUE ZERO.                         00860000
-       77  X-FELT       PIC 9(4)   VALUE ZERO.                          00870000
+       77  X-FELT       PIC 9(4)   VALUE ZERO.                          00880000
        77  X-ALDER      PIC 9(4)   VALUE ZERO.                          00880000
+      * HOLDER PÅ EFORTIL-UT/BFORTIL-UT (EFORTIL+EK-GR, BFORTIL+BA-GR)  00880001
+      * TIL BRUK I SKRIV-EKSTRAKT, SIDEN X-FELT SKRIVES OVER FLERE      00880002
+      * GANGER FØR SKRIV-EKSTRAKT NÅS.                                  00880003
+       77  EKS-EFORTIL-HOLD PIC S9(5) COMP-3 VALUE ZERO.                00880004
+       77  EKS-BFORTIL-HOLD PIC S9(5) COMP-3 VALUE ZERO.                00880005
+      * RESTART/CHECKPOINT, JF. LES-KORT/SJEKK-RESTART/SKRIV-CHECKPOINT.00880001
+       77  SW-RESTART      PIC X          VALUE SPACE.                  00880002
+       77  CKP-TELLER      PIC 9(5)       VALUE ZERO.                   00880003
+       77  CKP-INTERVALL   PIC 9(5)       VALUE 500.                    00880004
+      * KONTROLLSUMMER PR. TRYGDEKONTOR OG FOR HELE RAPPORTEN.          00880005
+       77  SW-KONTORBRUDD  PIC X          VALUE SPACE.                  00880006
+       77  KONTOR-GRP      PIC S9(9) COMP-3 VALUE ZERO.                 00880007
+       77  KONTOR-TPAVD    PIC S9(9) COMP-3 VALUE ZERO.                 00880008
+       77  KONTOR-TPEGEN   PIC S9(9) COMP-3 VALUE ZERO.                 00880009
+       77  KONTOR-EFORTIL  PIC S9(9) COMP-3 VALUE ZERO.                 00880010
+       77  KONTOR-BFORTIL  PIC S9(9) COMP-3 VALUE ZERO.                 00880011
+       77  KONTOR-SAERTIL  PIC S9(9) COMP-3 VALUE ZERO.                 00880012
+       77  KONTOR-SUMYD    PIC S9(9) COMP-3 VALUE ZERO.                 00880013
+       77  TOTAL-GRP       PIC S9(9) COMP-3 VALUE ZERO.                 00880014
+       77  TOTAL-TPAVD     PIC S9(9) COMP-3 VALUE ZERO.                 00880015
+       77  TOTAL-TPEGEN    PIC S9(9) COMP-3 VALUE ZERO.                 00880016
+       77  TOTAL-EFORTIL   PIC S9(9) COMP-3 VALUE ZERO.                 00880017
+       77  TOTAL-BFORTIL   PIC S9(9) COMP-3 VALUE ZERO.                 00880018
+       77  TOTAL-SAERTIL   PIC S9(9) COMP-3 VALUE ZERO.                 00880019
+       77  TOTAL-SUMYD     PIC S9(9) COMP-3 VALUE ZERO.                 00880020
        01  W-FNR        PIC 9(11) VALUE ZEROS.                          00890000
        01  X-FNR REDEFINES W-FNR.                                       00900000
           02  W-DAG     PIC 9(2).                                       00910000
@@ -274,6 +363,24 @@
 009400*    02 NR-NAVN.                                                  02740000
       *       03 TRK-NR    PIC 9(4).                                    02750000
       *       03 TRK-NAVN  PIC X(23).                                   02760000
+      * KONTROLLSUM-LINJE, BRUKES BÅDE FOR TRYGDEKONTOR-SUM OG          02760001
+      * TOTALSUM FOR HELE RAPPORTEN (SUM-TEKST SKILLER DEM).            02760002
+           02 SUM-LINJE.                                                02760003
+              03 SUM-TEKST      PIC X(20).                              02760004
+              03 FILLER         PIC X     VALUE SPACES.                 02760005
+              03 SUM-GRP-UT     PIC Z(8)9.                              02760006
+              03 FILLER         PIC X     VALUE SPACES.                 02760007
+              03 SUM-TPAVD-UT   PIC Z(8)9.                              02760008
+              03 FILLER         PIC X     VALUE SPACES.                 02760009
+              03 SUM-TPEGEN-UT  PIC Z(8)9.                              02760010
+              03 FILLER         PIC X     VALUE SPACES.                 02760011
+              03 SUM-EFORTIL-UT PIC Z(8)9.                              02760012
+              03 FILLER         PIC X     VALUE SPACES.                 02760013
+              03 SUM-BFORTIL-UT PIC Z(8)9.                              02760014
+              03 FILLER         PIC X     VALUE SPACES.                 02760015
+              03 SUM-SAERTIL-UT PIC Z(8)9.                              02760016
+              03 FILLER         PIC X     VALUE SPACES.                 02760017
+              03 SUM-SUMYD-UT   PIC Z(8)9.                              02760018
 009550     02 KORT.                                                     02770000
 009600        03 ID-X      PIC X(9)    VALUE SPACES.                    02780000
 009650        03 FILLER    PIC X(7)    VALUE SPACES.                    02790000
@@ -283,11 +390,42 @@
 009850        03 K-DATO    PIC X(13).                                   02830000
 009851        03 FILLER    PIC X(1)    VALUE SPACES.                    02840000
 009900        03 B-DATO    PIC X(13).                                   02850000
-009950        03 FILLER    PIC X(27)   VALUE SPACES.                    02860000
+      * RESTART-FELT: OPERATØREN FYLLER DISSE UT NÅR JOBBEN STARTES     02850001
+      * OPP IGJEN ETTER ET AVBRUDD, JF. CHECKPOINT-MELDINGEN PÅ         02850002
+      * SYSOUT (SE SKRIV-CHECKPOINT). ELLERS BLANKE/NULL.               02850003
+           03 RESTART-SW    PIC X       VALUE SPACE.                    02861000
+           03 RESTART-TRKNR PIC 9(4)    VALUE ZERO.                     02862000
+           03 RESTART-FNR   PIC 9(11)   VALUE ZERO.                     02863000
+      * ANTALL LINJER PR. SIDE. BLANK/NULL GIR STANDARD (32), SE        02863001
+      * LES-FELLES.                                                     02863002
+           03 LINJER-PR-SIDE PIC 99     VALUE ZERO.                     02864000
+      * VIDERE RESTART-FELT: SIDE/TRYGDEKONTOR-STILLING OG SUMLINJENE   02864001
+      * SOM VAR OPPARBEIDET VED FORRIGE AVBRUDD, JF. SKRIV-CHECKPOINT.  02864002
+      * OPERATØREN OVERFØRER DISSE FRA CHECKPOINT-UTSKRIFTEN NÅR        02864003
+      * JOBBEN STARTES OPP IGJEN, SLIK AT SIDENUMMERERINGEN OG          02864004
+      * KONTROLLSUMMENE VIDEREFØRES OVER AVBRUDDET I STEDET FOR Å       02864005
+      * NULLSTILLES.                                                    02864006
+           03 RESTART-SIDE-AKK      PIC 9(4) VALUE ZERO.                02864007
+           03 RESTART-TRK-AKK       PIC 9(4) VALUE ZERO.                02864008
+           03 RESTART-LINJE-AKK     PIC 99   VALUE ZERO.                02864023
+           03 RESTART-KONTOR-GRP    PIC 9(9) VALUE ZERO.                02864009
+           03 RESTART-KONTOR-TPAVD  PIC 9(9) VALUE ZERO.                02864010
+           03 RESTART-KONTOR-TPEGEN PIC 9(9) VALUE ZERO.                02864011
+           03 RESTART-KONTOR-EFORTIL PIC 9(9) VALUE ZERO.               02864012
+           03 RESTART-KONTOR-BFORTIL PIC 9(9) VALUE ZERO.               02864013
+           03 RESTART-KONTOR-SAERTIL PIC 9(9) VALUE ZERO.               02864014
+           03 RESTART-KONTOR-SUMYD  PIC 9(9) VALUE ZERO.                02864015
+           03 RESTART-TOTAL-GRP     PIC 9(9) VALUE ZERO.                02864016
+           03 RESTART-TOTAL-TPAVD   PIC 9(9) VALUE ZERO.                02864017
+           03 RESTART-TOTAL-TPEGEN  PIC 9(9) VALUE ZERO.                02864018
+           03 RESTART-TOTAL-EFORTIL PIC 9(9) VALUE ZERO.                02864019
+           03 RESTART-TOTAL-BFORTIL PIC 9(9) VALUE ZERO.                02864020
+           03 RESTART-TOTAL-SAERTIL PIC 9(9) VALUE ZERO.                02864021
+           03 RESTART-TOTAL-SUMYD   PIC 9(9) VALUE ZERO.                02864022
+009950        03 FILLER    PIC X(9)    VALUE SPACES.                    02860000
 010000 PROCEDURE DIVISION.                                              02870000
 010050 START--X.                                                        02880000
 010100     OPEN INPUT INFILE.                                           02890000
-010100     OPEN OUTPUT UTFILE.                                          02900000
 010150     OPEN INPUT PARAMFILE.                                        02910000
 010200 LES-KORT.                                                        02920000
 010250     ACCEPT KORT.                                                 02930000
@@ -296,15 +434,37 @@
 010400     STOP RUN.                                                    02960000
 010450     GO TO LES-KORT.                                              02970000
 010500 FLYTT-DATO.                                                      02980000
+      * GRBELOP/K-DATO/B-DATO MÅ SVARE TIL EN KJENT G-REGULERING,       02980001
+      * ELLERS FORKASTES PARAMKORTET (SE G-BELOP-TABELL).               02980002
+           MOVE SPACE TO SW-G-FUNNET.                                   02980003
+           PERFORM SJEKK-GRUNNBELOP VARYING G-IX FROM 1 BY 1            02980004
+               UNTIL G-IX > 6 OR SW-G-FUNNET = '9'.                     02980005
+           IF SW-G-FUNNET NOT = '9'                                     02980006
+               DISPLAY KORT, ' UGYLDIG GRUNNBELØP/DATO I PARAMKORT'     02980007
+               STOP RUN.                                                02980008
            MOVE GRBELOP TO BELOP.                                       02990000
+           IF LINJER-PR-SIDE NOT = ZERO                                 02990001
+               MOVE LINJER-PR-SIDE TO W-LINJER-PR-SIDE.                 02990002
 010600     MOVE K-DATO  TO H2C-DATO1                                    03000000
 010650     MOVE B-DATO  TO H2C-DATO2.                                   03010000
+      * VED RESTART ÅPNES UTFILE FOR TILLEGG, OG INFILE-LESINGEN        03010001
+      * SPOLES FREM TIL SISTE CHECKPOINT I SJEKK-RESTART.               03010002
+           IF RESTART-SW = 'J'                                          03010003
+               MOVE '9' TO SW-RESTART                                   03010004
+               OPEN EXTEND UTFILE                                       03010005
+               OPEN EXTEND EKSTRAKT                                     03010006
+               PERFORM GJENOPPRETT-AKKUMULATORER                        03010010
+           ELSE                                                         03010007
+               OPEN OUTPUT UTFILE                                       03010008
+               OPEN OUTPUT EKSTRAKT.                                    03010009
 010700 LES-PARAM.                                                       03020000
 010750     READ PARAMFILE AT END GO TO SLUTT.                           03030000
 010800     IF K-ART = 'P' GO TO TEST-TKNR.                              03040000
+           IF K-ART = 'F' GO TO TEST-FYLKE.                             03041000
 010850     STOP 'PARAMETERKORT MANGLER'.                                03050000
 010900     GO TO LES-PARAM.                                             03060000
 010950 TEST-TKNR.                                                       03070000
+           MOVE SPACE TO SW-REGION.                                     03075000
 011000     IF TKNR = 'AAAA'                                             03080000
 011050     MOVE '9' TO SW-ALLE                                          03090000
 011100     GO TO LES.                                                   03100000
@@ -314,23 +474,164 @@
 011300     GO TO LES.                                                   03140000
 011350     STOP 'UGYLDIG TKNR I PARAMETERKORT'.                         03150000
 011400     GO TO LES-PARAM.                                             03160000
+      * K-ART = 'F' : FYLKE INNEHOLDER FYLKESNR, EKSPANDERES TIL EN     03160001
+      * REGION-TABELL AV ALLE GYLDIGE TKNR I FYLKET (JF. R001NRC).      03160002
+       TEST-FYLKE.                                                      03160003
+           MOVE SPACE TO SW-ALLE.                                       03160004
+           MOVE ZERO  TO REGION-CNT.                                    03160005
+           PERFORM BYGG-REGION VARYING W-KONTOR FROM 1 BY 1             03160006
+               UNTIL W-KONTOR > 99.                                     03160007
+           IF REGION-CNT = ZERO                                         03160008
+               STOP 'UGYLDIG FYLKE I PARAMETERKORT'.                    03160009
+           MOVE 1   TO REGION-IX.                                       03160010
+           MOVE '9' TO SW-REGION.                                       03160011
+           GO TO LES.                                                   03160012
+       BYGG-REGION.                                                     03160013
+           COMPUTE TKNR-TEST = FYLKE * 100 + W-KONTOR.                  03160014
+           CALL 'R001NRC' USING TKNR-TEST, SVAR.                        03160015
+           IF SVAR = '0'                                                03160016
+               ADD 1 TO REGION-CNT                                      03160017
+               MOVE TKNR-TEST TO REGION-TKNR (REGION-CNT).              03160018
 011450 LES.                                                             03170000
 011500     READ INFILE, AT END GO TO SLUTT.                             03180000
+           PERFORM SKRIV-CHECKPOINT-TEST.                               03181000
+           IF SW-RESTART = '9'                                          03182000
+               PERFORM SJEKK-RESTART                                    03182001
+      * HOLDER TKNR/PARAMFILE-POSISJONEN SYNKRONISERT MED TRKNR OGSÅ    03182002
+      * UNDER FREMSPOLINGEN (KLASSISK K-ART = 'P'-UTVALG), SLIK AT      03182003
+      * MERGEN NEDENFOR IKKE STARTER MED ET TKNR SOM ALLEREDE ER        03182004
+      * FORBIGÅTT AV DEN GJENOPPTATTE TRKNR-POSISJONEN.                 03182005
+               IF SW-ALLE NOT = '9' AND SW-REGION NOT = '9'             03182006
+                   PERFORM SPOL-PARAM-RESTART                           03182007
+                       UNTIL SW-ALLE = '9' OR TRKNR NOT > TKNR.         03182008
+           IF SW-RESTART = '9' GO TO LES.                               03183000
 011550     IF PPSTAT = ' ' NEXT SENTENCE,                               03190000
 011600     ELSE IF PPSTAT NOT = PSTAT1 GO TO LES.                       03200000
+           IF SW-REGION = '9' GO TO TEST-REGION-TRKNR.                  03205000
 011650     IF SW-ALLE = '9'                                             03210000
 011700     NEXT SENTENCE ELSE                                           03220000
 011750     IF TRKNR < TKNR                                              03230000
 011800     GO TO LES ELSE                                               03240000
 011850     IF TRKNR > TKNR                                              03250000
 011900     GO TO LES-PARAM.                                             03260000
+           GO TO LES-FELLES.                                            03261000
+      * SJEKKER OM TRKNR ER MED I REGIONENS TKNR-UTVALG. INFILE ER      03261001
+      * SORTERT PÅ TRKNR, SÅ REGION-IX KAN BARE ØKE MONOTONT.           03261002
+       TEST-REGION-TRKNR.                                               03261003
+           PERFORM SOK-REGION-TKNR.                                     03261004
+           IF SW-FUNNET NOT = '9'                                       03261005
+               IF SW-FERDIG = '9'                                       03261006
+                   GO TO LES-PARAM                                      03261007
+               ELSE                                                     03261008
+                   GO TO LES.                                           03261009
+       LES-FELLES.                                                      03261010
 011950     IF SIDE-AKK = ZEROS MOVE TRKNR TO TRK-AKK,                   03270000
 012000     GO TO SKRIV-HEADING.                                         03280000
 012050*    IF W-AVD   NOT = AVD   GO TO SKRIV-HEADING.                  03290000
-           IF TRK-AKK NOT = TRKNR GO TO SKRIV-HEADING.                  03300000
-012100     IF LINJE-AKK = 32 GO TO SKRIV-HEADING.                       03310000
+           IF TRK-AKK NOT = TRKNR MOVE 'J' TO SW-KONTORBRUDD,           03300000
+           GO TO SKRIV-HEADING.                                         03300000
+012100     IF LINJE-AKK = W-LINJER-PR-SIDE GO TO SKRIV-HEADING.         03310000
 012150     GO TO SKRIV-LINJER.                                          03320000
+       SOK-REGION-TKNR.                                                 03321000
+           MOVE SPACE TO SW-FUNNET.                                     03321100
+           MOVE SPACE TO SW-FERDIG.                                     03321200
+           PERFORM AVANSER-REGION-IX                                    03321300
+               UNTIL REGION-IX > REGION-CNT                             03321400
+                  OR REGION-TKNR (REGION-IX) NOT LESS THAN TRKNR.       03321500
+           IF REGION-IX > REGION-CNT                                    03321600
+               MOVE '9' TO SW-FERDIG                                    03321700
+           ELSE                                                         03321800
+               IF REGION-TKNR (REGION-IX) = TRKNR                       03321900
+                   MOVE '9' TO SW-FUNNET.                               03322000
+       AVANSER-REGION-IX.                                               03322100
+           ADD 1 TO REGION-IX.                                          03322200
+      * SPOLER FORBI INFILE-POSTER SOM ER BEHANDLET FØR AVBRUDDET,      03322201
+      * FREM TIL OG MED SISTE CHECKPOINT (RESTART-TRKNR/RESTART-FNR).   03322202
+       SJEKK-RESTART.                                                   03322203
+           IF TRKNR < RESTART-TRKNR GO TO SJEKK-RESTART-EXIT.           03322204
+           IF TRKNR = RESTART-TRKNR AND FNR NOT > RESTART-FNR           03322205
+               GO TO SJEKK-RESTART-EXIT.                                03322206
+           MOVE SPACE TO SW-RESTART.                                    03322207
+       SJEKK-RESTART-EXIT.                                              03322208
+           EXIT.                                                        03322209
+      * SLÅR OPP GRBELOP/K-DATO/B-DATO I G-BELOP-TABELL.                03322210
+       SJEKK-GRUNNBELOP.                                                03322211
+           IF GRBELOP = GBT-BELOP (G-IX)                                03322212
+              AND K-DATO = GBT-KDATO (G-IX)                             03322213
+              AND B-DATO = GBT-BDATO (G-IX)                             03322214
+               MOVE '9' TO SW-G-FUNNET.                                 03322215
+      * LESER ETT PARAMETERKORT VIDERE UNDER RESTART-FREMSPOLINGEN,     03322240
+      * SLIK AT TKNR HOLDER TRITT MED DEN GJENOPPTATTE TRKNR-POSISJONEN 03322241
+      * (SAMME VALIDERING SOM TEST-TKNR, MEN UTEN Å LESE ET NYTT        03322242
+      * INFILE-KORT - DET GJØR LES ALLEREDE VED NESTE OMLØP).           03322243
+       SPOL-PARAM-RESTART.                                              03322244
+           READ PARAMFILE AT END STOP 'PARAMETERKORT MANGLER'.          03322245
+           IF K-ART NOT = 'P'                                           03322246
+               STOP 'PARAMETERKORT MANGLER'.                            03322247
+           IF TKNR = 'AAAA'                                             03322248
+               MOVE '9' TO SW-ALLE                                      03322249
+           ELSE                                                         03322250
+               MOVE TKNR TO TKNR-TEST                                   03322251
+               CALL 'R001NRC' USING TKNR-TEST, SVAR                     03322252
+               IF SVAR NOT = '0'                                        03322253
+                   STOP 'UGYLDIG TKNR I PARAMETERKORT'.                 03322254
+      * GJENOPPRETTER SIDE/KONTOR/TOTAL-AKKUMULATORENE FRA RESTART-     03322216
+      * KORTET, SLIK AT SIDENUMMERERINGEN OG KONTROLLSUMMENE (SE        03322217
+      * SKRIV-KONTOR-SUM/SLUTT) VIDEREFØRES OVER AVBRUDDET I STEDET     03322218
+      * FOR Å STARTE PÅ NYTT FRA NULL.                                  03322219
+       GJENOPPRETT-AKKUMULATORER.                                       03322220
+           MOVE RESTART-SIDE-AKK      TO SIDE-AKK.                      03322221
+           MOVE RESTART-TRK-AKK       TO TRK-AKK.                       03322222
+           MOVE RESTART-LINJE-AKK     TO LINJE-AKK.                     03322237
+           MOVE RESTART-KONTOR-GRP    TO KONTOR-GRP.                    03322223
+           MOVE RESTART-KONTOR-TPAVD  TO KONTOR-TPAVD.                  03322224
+           MOVE RESTART-KONTOR-TPEGEN TO KONTOR-TPEGEN.                 03322225
+           MOVE RESTART-KONTOR-EFORTIL TO KONTOR-EFORTIL.               03322226
+           MOVE RESTART-KONTOR-BFORTIL TO KONTOR-BFORTIL.               03322227
+           MOVE RESTART-KONTOR-SAERTIL TO KONTOR-SAERTIL.               03322228
+           MOVE RESTART-KONTOR-SUMYD  TO KONTOR-SUMYD.                  03322229
+           MOVE RESTART-TOTAL-GRP     TO TOTAL-GRP.                     03322230
+           MOVE RESTART-TOTAL-TPAVD   TO TOTAL-TPAVD.                   03322231
+           MOVE RESTART-TOTAL-TPEGEN  TO TOTAL-TPEGEN.                  03322232
+           MOVE RESTART-TOTAL-EFORTIL TO TOTAL-EFORTIL.                 03322233
+           MOVE RESTART-TOTAL-BFORTIL TO TOTAL-BFORTIL.                 03322234
+           MOVE RESTART-TOTAL-SAERTIL TO TOTAL-SAERTIL.                 03322235
+           MOVE RESTART-TOTAL-SUMYD   TO TOTAL-SUMYD.                   03322236
+      * SKRIVER PERIODISK EN RESTART-CHECKPOINT PÅ SYSOUT, SLIK AT      03322216
+      * JOBBEN KAN GJENOPPTAS FRA SISTE TRKNR/FNR VED ET AVBRUDD.       03322217
+       SKRIV-CHECKPOINT-TEST.                                           03322218
+           ADD 1 TO CKP-TELLER.                                         03322219
+           IF CKP-TELLER >= CKP-INTERVALL                               03322220
+               PERFORM SKRIV-CHECKPOINT                                 03322221
+               MOVE ZERO TO CKP-TELLER.                                 03322222
+       SKRIV-CHECKPOINT.                                                03322223
+           DISPLAY 'FO04F1X1 CHECKPOINT TRKNR=' TRKNR ' FNR=' FNR.      03322224
+      * VED RESTART FRA DETTE PUNKTET MÅ OPERATØREN OVERFØRE VERDIENE   03322225
+      * NEDENFOR TIL RESTART-KORTETS TILSVARENDE FELT (RESTART-         03322226
+      * SIDE-AKK/RESTART-TRK-AKK/RESTART-LINJE-AKK/RESTART-KONTOR-*/    03322227
+      * RESTART-TOTAL-*),                                               03322239
+      * ELLERS VIDEREFØRES IKKE SIDENUMMERERING OG KONTROLLSUMMER.      03322228
+           DISPLAY 'FO04F1X1 CHECKPOINT SIDE-AKK=' SIDE-AKK             03322229
+                    ' TRK-AKK=' TRK-AKK                                 03322230
+                    ' LINJE-AKK=' LINJE-AKK.                            03322238
+           DISPLAY 'FO04F1X1 CHECKPOINT KONTOR-GRP=' KONTOR-GRP         03322231
+                    ' KONTOR-TPAVD=' KONTOR-TPAVD                       03322232
+                    ' KONTOR-TPEGEN=' KONTOR-TPEGEN.                    03322233
+           DISPLAY 'FO04F1X1 CHECKPOINT KONTOR-EFORTIL=' KONTOR-EFORTIL 03322234
+                    ' KONTOR-BFORTIL=' KONTOR-BFORTIL                   03322235
+                    ' KONTOR-SAERTIL=' KONTOR-SAERTIL                   03322236
+                    ' KONTOR-SUMYD=' KONTOR-SUMYD.                      03322237
+           DISPLAY 'FO04F1X1 CHECKPOINT TOTAL-GRP=' TOTAL-GRP           03322238
+                    ' TOTAL-TPAVD=' TOTAL-TPAVD                         03322239
+                    ' TOTAL-TPEGEN=' TOTAL-TPEGEN.                      03322240
+           DISPLAY 'FO04F1X1 CHECKPOINT TOTAL-EFORTIL=' TOTAL-EFORTIL   03322241
+                    ' TOTAL-BFORTIL=' TOTAL-BFORTIL                     03322242
+                    ' TOTAL-SAERTIL=' TOTAL-SAERTIL                     03322243
+                    ' TOTAL-SUMYD=' TOTAL-SUMYD.                        03322244
 012200 SKRIV-HEADING.                                                   03330000
+           IF SW-KONTORBRUDD = 'J'                                      03330001
+              PERFORM SKRIV-KONTOR-SUM                                  03330002
+              MOVE SPACE TO SW-KONTORBRUDD.                             03330003
 012250     ADD 1 TO SIDE-AKK.                                           03340000
 012300     IF TRK-AKK NOT = TRKNR MOVE 1 TO SIDE-AKK.                   03350000
 012350     MOVE ZEROS TO LINJE-AKK.                                     03360000
@@ -356,6 +657,22 @@
 012900     WRITE REC-2 FROM HEAD-4 AFTER 1.                             03560000
 012950     WRITE REC-2 FROM HEAD-5 AFTER 1.                             03570000
 013000     WRITE REC-2 FROM HEAD-6 AFTER 1.                             03580000
+013010     GO TO SKRIV-LINJER.                                          03581000
+      * SKRIVER SUBTOTAL-LINJE FOR TRYGDEKONTORET SOM AVSLUTTES,        03581001
+      * OG NULLSTILLER KONTOR-AKKUMULATORENE TIL NESTE KONTOR.          03581002
+       SKRIV-KONTOR-SUM.                                                03581003
+           MOVE 'SUM TRYGDEKONTOR' TO SUM-TEKST.                        03581004
+           MOVE KONTOR-GRP     TO SUM-GRP-UT.                           03581005
+           MOVE KONTOR-TPAVD   TO SUM-TPAVD-UT.                         03581006
+           MOVE KONTOR-TPEGEN  TO SUM-TPEGEN-UT.                        03581007
+           MOVE KONTOR-EFORTIL TO SUM-EFORTIL-UT.                       03581008
+           MOVE KONTOR-BFORTIL TO SUM-BFORTIL-UT.                       03581009
+           MOVE KONTOR-SAERTIL TO SUM-SAERTIL-UT.                       03581010
+           MOVE KONTOR-SUMYD   TO SUM-SUMYD-UT.                         03581011
+           WRITE REC-2 FROM SUM-LINJE AFTER 2.                          03581012
+           MOVE ZERO TO KONTOR-GRP     KONTOR-TPAVD   KONTOR-TPEGEN     03581013
+                        KONTOR-EFORTIL KONTOR-BFORTIL KONTOR-SAERTIL    03581014
+                        KONTOR-SUMYD.                                   03581015
 013050 SKRIV-LINJER.                                                    03590000
 013100     ADD 1 TO LINJE-AKK.                                          03600000
 013150     MOVE UGRAD TO UGRAD-UT.                                      03610000
@@ -369,12 +686,19 @@
 013450     MOVE GRP TO GRP-UT.                                          03690000
 013500     MOVE TPAVD TO TPAVD-UT.                                      03700000
 013550     MOVE TPEGEN TO TPEGEN-UT.                                    03710000
+           ADD GRP   TO KONTOR-GRP   TOTAL-GRP.                         03710001
+           ADD TPAVD TO KONTOR-TPAVD TOTAL-TPAVD.                       03710002
+           ADD TPEGEN TO KONTOR-TPEGEN TOTAL-TPEGEN.                    03710003
                                                                         03720000
 013600     COMPUTE  X-FELT    =  EFORTIL  + EK-GR.                      03730000
            MOVE X-FELT  TO EFORTIL-UT.                                  03740000
+           MOVE X-FELT  TO EKS-EFORTIL-HOLD.                            03740001
+           ADD X-FELT TO KONTOR-EFORTIL TOTAL-EFORTIL.                  03740001
                                                                         03750000
 013600     COMPUTE  X-FELT    = BFORTIL  + BA-GR.                       03760000
            MOVE X-FELT  TO BFORTIL-UT.                                  03770000
+           MOVE X-FELT  TO EKS-BFORTIL-HOLD.                            03770001
+           ADD X-FELT TO KONTOR-BFORTIL TOTAL-BFORTIL.                  03770001
                                                                         03780000
 013600     COMPUTE  X-FELT    = SB-TILL  + SB-GR.                       03790000
            MOVE X-FELT  TO SBTILL-UT.                                   03800000
@@ -395,12 +719,52 @@
            MOVE VTLP TO VTLP-UT.                                        03950000
 014050*    MOVE TIL851 TO TIL851-UT.                                    03960000
 014100     MOVE SAERTIL TO SAERTIL-UT.                                  03970000
+           ADD SAERTIL TO KONTOR-SAERTIL TOTAL-SAERTIL.                 03970001
 014150     MOVE GT-TP   TO GT-TP-UT.                                    03980000
 014200     MOVE SUMYD TO SUMYD-UT.                                      03990000
+           ADD SUMYD TO KONTOR-SUMYD TOTAL-SUMYD.                       03990001
 014250     IF LINJE-AKK = 1                                             04000000
 014300     WRITE REC-2 FROM LINJE-1 AFTER 2, ELSE                       04010000
 014350     WRITE REC-2 FROM LINJE-1 AFTER 1.                            04020000
+           PERFORM SKRIV-EKSTRAKT.                                      04020001
 014400     GO TO LES.                                                   04030000
+      * FYLLER EKS-REC MED DE UREDIGERTE FELTENE FOR LINJEN OG SKRIVER  04030001
+      * DEN TIL EKSTRAKT-FILEN, PARALLELT MED SELVE RAPPORTLINJEN.      04030002
+       SKRIV-EKSTRAKT.                                                  04030003
+           MOVE FNR     TO EKS-FNR.                                     04030004
+           MOVE NAVN    TO EKS-NAVN.                                    04030005
+           MOVE PSTAT1  TO EKS-PSTAT1.                                  04030006
+           MOVE PSTAT2  TO EKS-PSTAT2.                                  04030007
+           MOVE GRP     TO EKS-GRP.                                     04030008
+           MOVE TPAVD   TO EKS-TPAVD.                                   04030009
+           MOVE TPEGEN  TO EKS-TPEGEN.                                  04030010
+           MOVE EKS-EFORTIL-HOLD TO EKS-EFORTIL.                        04030011
+           MOVE EKS-BFORTIL-HOLD TO EKS-BFORTIL.                        04030012
+           MOVE SAERTIL TO EKS-SAERTIL.                                 04030013
+           MOVE GT-L92  TO EKS-GT-L92.                                  04030014
+           MOVE GT-TP   TO EKS-GT-TP.                                   04030015
+           MOVE SUMYD   TO EKS-SUMYD.                                   04030016
+           MOVE TRKNR   TO EKS-TRKNR.                                   04030017
+           WRITE EKS-REC.                                               04030018
 014450 SLUTT.                                                           04040000
-014500     CLOSE INFILE, UTFILE.                                        04050000
+           IF SIDE-AKK NOT = ZEROS PERFORM SKRIV-KONTOR-SUM.            04040001
+      * MARKERER AT TOTALSUMMEN OMFATTER EN RESTART, SLIK AT DEN IKKE   04040002
+      * KAN FORVEKSLES MED EN SAMMENHENGENDE AVSTEMMING (SE             04040003
+      * GJENOPPRETT-AKKUMULATORER) DERSOM RESTART-KORTETS SUM-FELT      04040004
+      * IKKE ER FYLT UT KORREKT AV OPERATØREN.                          04040005
+           IF RESTART-SW = 'J'                                          04040006
+               MOVE 'TOTALSUM (RESTART)' TO SUM-TEKST                   04040007
+           ELSE                                                         04040008
+               MOVE 'TOTALSUM RAPPORT' TO SUM-TEKST.                    04040009
+           MOVE TOTAL-GRP     TO SUM-GRP-UT.                            04040003
+           MOVE TOTAL-TPAVD   TO SUM-TPAVD-UT.                          04040004
+           MOVE TOTAL-TPEGEN  TO SUM-TPEGEN-UT.                         04040005
+           MOVE TOTAL-EFORTIL TO SUM-EFORTIL-UT.                        04040006
+           MOVE TOTAL-BFORTIL TO SUM-BFORTIL-UT.                        04040007
+           MOVE TOTAL-SAERTIL TO SUM-SAERTIL-UT.                        04040008
+           MOVE TOTAL-SUMYD   TO SUM-SUMYD-UT.                          04040009
+           WRITE REC-2 FROM SUM-LINJE AFTER 3.                          04040010
+014500     CLOSE INFILE, UTFILE, EKSTRAKT.                              04050000
 014550     STOP RUN.                                                    04060000
+
+

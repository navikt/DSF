@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    R001BYDS.
+       AUTHOR.        ARNE AMUNDSEN - AD ASSISTANSE A/S.
+       DATE-COMPILED.
+      *+---------------------------------------------------------------+
+      *!   FORMÅL : ONLINE ENKELTOPPSLAG MOT IPMAIN/BYDEL. OPERATØREN  !
+      *!            OPPGIR FØDSELSNR OG KOMMUNENR FOR EN PERSON, OG    !
+      *!            FÅR TILBAKE RIKTIG TRYGDEKONTORNR/AVDELING - SAMME !
+      *!            OPPSLAGSLOGIKK SOM BATCHKJØRINGEN R001BYDL.        !
+      *!   INPUT  : SKJERMBILDE MED FNR/KOMMUNENR (IO-PCB)             !
+      *!   OPPSLAG: P293.IPMAIN                                        !
+      *!            P290.BYDEL.VSAM                                    !
+      *!   OUTPUT : SKJERMBILDE MED TRYGDEKONTORNR/AVDELING (IO-PCB)   !
+      *+---------------------------------------------------------------+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BYDEL  ASSIGN BYDEL
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BYDEL-KOMM
+               FILE STATUS IS BYDEL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BYDEL
+           LABEL RECORDS STANDARD.
+       01  BYDEL-REC.
+           03 BYDEL-KOMM    PIC 9(4).
+           03 BYDEL-TKNR    PIC 9(4).
+           03 BYDEL-AVD     PIC X.
+
+
+       WORKING-STORAGE SECTION.
+       01  IP01-PERSON-SEGM.
+           10  IP01-PERSKEY.
+               15  IP01-PERSNKEY   PIC X(7).
+               15  IP01-FNR-SISTE  PIC X.
+           10  IP01-PERSONKEY REDEFINES IP01-PERSKEY PIC S9(15) COMP-3.
+           10  IP01-NAVN           PIC X(25).
+           10  IP01-ADRESSE        PIC X(30).
+           10  IP01-POSTNR         PIC X(4).
+           10  IP01-TKAVD          PIC X(1).
+           10  IP01-BOKOMM         PIC X(4).
+           10  FILLER              PIC X(86).
+           10  IP01-SYSTAVD        PIC X(1).
+           10  FILLER              PIC X(20).
+       01  IP01-SSA1-PERSKEY.
+           10  IP01-SSA1-SEGM-FELT PIC X(17) VALUE 'IP0PERSN(PERSNKEY'.
+           10  IP01-SSA1-REL-OP    PIC X(2)  VALUE ' ='.
+           10  IP01-SSA1-PERSNKEY  PIC X(7).
+           10  IP01-SSA1-HP        PIC X     VALUE ')'.
+
+       01  W-FNR-SNUDD.
+           05  W-AR                PIC 99.
+           05  W-MND               PIC 99.
+           05  W-DAG               PIC 99.
+           05  W-PERSONNR          PIC 9(5).
+       01  W-FNR REDEFINES W-FNR-SNUDD PIC 9(11).
+       01  W-IP-KEY.
+           05  W-IP-TKNR           PIC 9999.
+           05  W-IP-FNR            PIC 9(11).
+       01  W-IP-KEYN REDEFINES W-IP-KEY PIC 9(15).
+       01  IP-KEY-PACK             PIC S9(15) COMP-3.
+       01  IP-KEY-X REDEFINES IP-KEY-PACK PIC X(7).
+       01  W-DD                    PIC 99    VALUE 0.
+       01  W-KOMM                  PIC 9999  VALUE 0.
+       01  W-TKAVD-NUM             PIC 9     VALUE 0.
+       01  DLI-GU                  PIC X(4)  VALUE 'GU  '.
+       01  DLI-ISRT                PIC X(4)  VALUE 'ISRT'.
+       01  BYDEL-STATUS            PIC XX    VALUE '00'.
+       01  BYDEL-FUNNET            PIC X     VALUE SPACE.
+
+      *+---------------------------------------------------------------+
+      *!   SKJERMBILDE INN: FNR OG KOMMUNENR OPERATØREN VIL SLÅ OPP.   !
+      *+---------------------------------------------------------------+
+       01  IO-INN-MSG.
+           05  IO-INN-FNR          PIC 9(11).
+           05  IO-INN-TKNR         PIC 9(4).
+
+      *+---------------------------------------------------------------+
+      *!   SKJERMBILDE UT: RESULTATET AV OPPSLAGET.                    !
+      *+---------------------------------------------------------------+
+       01  IO-UT-MSG.
+           05  IO-UT-TKNR          PIC 9(4).
+           05  IO-UT-AVD           PIC X.
+           05  IO-UT-MELDING       PIC X(30).
+
+       LINKAGE SECTION.
+       01  IO-PCB.
+           05  IO-LTERM            PIC X(8).
+           05  FILLER              PIC X(2).
+           05  IO-STATUS           PIC XX.
+           05  IO-DATE             PIC S9(7) COMP-3.
+           05  IO-TIME             PIC S9(7) COMP-3.
+           05  IO-MSG-SEQ-NO       PIC S9(5) COMP-3.
+           05  IO-MOD-NAME         PIC X(8).
+           05  IO-USERID           PIC X(8).
+       01  DB-PCB.
+           05  FILLER              PIC X(10).
+           05  DB-STATUS           PIC XX.
+           05  FILLER              PIC X(8).
+           05  DB-SEGM-NAVN        PIC X(8).
+           05  FILLER              PIC X(34).
+
+      *--------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000.
+           ENTRY   'DLITCBL' USING IO-PCB DB-PCB.
+
+           OPEN     INPUT          BYDEL.
+
+           CALL     'CBLTDLI' USING DLI-GU
+                                     IO-PCB
+                                     IO-INN-MSG.
+
+           MOVE     SPACE TO IO-UT-AVD.
+           MOVE     SPACE TO IO-UT-MELDING.
+           MOVE     IO-INN-TKNR TO IO-UT-TKNR.
+
+           IF       IO-STATUS NOT = SPACES
+                    MOVE 'FEIL VED MOTTAK AV SKJERMBILDE' TO
+                         IO-UT-MELDING
+                    GO TO 0500.
+
+           IF       IO-INN-TKNR = 1201
+                    PERFORM BERGEN-OPPSLAG
+           ELSE
+                    IF   IO-INN-TKNR = 0301
+                         PERFORM OSLO-OPPSLAG
+                    ELSE
+                         MOVE 'KOMMUNEN KREVER INGEN OMKODING' TO
+                              IO-UT-MELDING.
+
+       0500.
+           CALL     'CBLTDLI' USING DLI-ISRT
+                                     IO-PCB
+                                     IO-UT-MSG.
+
+           CLOSE    BYDEL.
+           GOBACK.
+
+      *+---------------------------------------------------------------+
+      *!   FELLES OPPSLAG MOT IPMAIN (IP01-PERSON-SEGM) FOR EN PERSON.  !
+      *!   BRUKES AV BÅDE BERGEN OG OSLO, SOM TOLKER SEGMENTET ULIKT.   !
+      *+---------------------------------------------------------------+
+       HENT-IP01 SECTION.
+
+           MOVE     IO-INN-FNR         TO W-FNR.
+           MOVE     W-DAG              TO W-DD.
+           MOVE     W-AR               TO W-DAG.
+           MOVE     W-DD               TO W-AR.
+           MOVE     W-FNR              TO W-IP-FNR.
+           MOVE     IO-INN-TKNR        TO W-IP-TKNR.
+           MOVE     W-IP-KEYN          TO IP-KEY-PACK.
+           MOVE     IP-KEY-X           TO IP01-SSA1-PERSNKEY.
+           CALL     'CBLTDLI' USING DLI-GU
+                                     DB-PCB
+                                     IP01-PERSON-SEGM
+                                     IP01-SSA1-PERSKEY.
+
+           MOVE     SPACE TO BYDEL-FUNNET.
+           IF       DB-STATUS = '  '
+                    MOVE IP01-BOKOMM TO W-KOMM
+                    MOVE W-KOMM      TO BYDEL-KOMM
+                    READ BYDEL
+                      INVALID KEY MOVE SPACE TO BYDEL-AVD,
+                                  MOVE ZERO  TO BYDEL-TKNR
+                    IF BYDEL-STATUS = '00'
+                       MOVE '9' TO BYDEL-FUNNET
+                    ELSE
+                       MOVE SPACE TO BYDEL-FUNNET.
+
+      *+---------------------------------------------------------------+
+      *!   AVDELING FOR BERGEN: BYDEL-TABELLEN ER FASIT NÅR DEN HAR    !
+      *!   POSTEN, ELLERS FALLES DET TILBAKE PÅ IP01-SYSTAVD.          !
+      *+---------------------------------------------------------------+
+       BERGEN-OPPSLAG SECTION.
+
+           PERFORM  HENT-IP01.
+
+           IF       DB-STATUS NOT = '  '
+                    MOVE 'FINNER IKKE PERSONEN I IPMAIN' TO
+                         IO-UT-MELDING
+                    GO TO 9999.
+           IF       BYDEL-FUNNET = '9'
+                    MOVE BYDEL-AVD TO IO-UT-AVD
+           ELSE
+                    MOVE IP01-SYSTAVD TO IO-UT-AVD.
+       9999.
+           EXIT.
+
+      *+---------------------------------------------------------------+
+      *!   FINNER RIKTIG TRYGDEKONTORNR FOR OSLO. KOMMUNENR 0301 SOM   !
+      *!   LÅ PÅ INNKOMMENDE POST DEKKER HELE OSLO, OG MÅ ERSTATTES AV !
+      *!   DET TRYGDEKONTORNR SOM GJELDER FOR PERSONENS BYDEL.         !
+      *!   BYDEL-TABELLEN ER FASIT NÅR DEN HAR POSTEN, ELLERS FALLES   !
+      *!   DET TILBAKE PÅ IP01-TKAVD FRA IPMAIN-SEGMENTET.             !
+      *+---------------------------------------------------------------+
+       OSLO-OPPSLAG SECTION.
+
+           PERFORM  HENT-IP01.
+
+           IF       DB-STATUS NOT = '  '
+                    MOVE 'FINNER IKKE PERSONEN I IPMAIN' TO
+                         IO-UT-MELDING
+                    GO TO 9899.
+
+           IF       BYDEL-FUNNET = '9'
+                    MOVE BYDEL-TKNR TO IO-UT-TKNR
+           ELSE
+                    PERFORM OSLO-FRA-IPMAIN.
+           MOVE     ' ' TO IO-UT-AVD.
+       9899.
+           EXIT.
+
+      *+---------------------------------------------------------------+
+      *!   RESERVELØSNING NÅR BYDEL-TABELLEN IKKE HAR KOMMUNEN:        !
+      *!   AVLEDER TRYGDEKONTORNR AV IP01-TKAVD FRA IPMAIN-SEGMENTET.  !
+      *+---------------------------------------------------------------+
+       OSLO-FRA-IPMAIN.
+           MOVE     ZERO TO W-TKAVD-NUM.
+           IF       IP01-TKAVD NUMERIC
+                    MOVE IP01-TKAVD TO W-TKAVD-NUM.
+           IF       W-TKAVD-NUM NOT = ZERO
+                    COMPUTE IO-UT-TKNR = 300 + W-TKAVD-NUM
+           ELSE
+                    MOVE 301 TO IO-UT-TKNR.

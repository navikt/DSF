@@ -20,8 +20,14 @@
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
                                                                                 
-           SELECT REG   ASSIGN REG.                                             
-           SELECT NYREG ASSIGN NYREG.                                           
+           SELECT REG   ASSIGN REG.
+           SELECT NYREG ASSIGN NYREG.
+           SELECT BYDEL  ASSIGN BYDEL
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BYDEL-KOMM
+               FILE STATUS IS BYDEL-STATUS.
+           SELECT AVVIST ASSIGN AVVIST.
                                                                                 
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -96,9 +102,33 @@
               03 T-GT-TP       PIC S9(5)   COMP-3.                      00000490
               03 T-AFP         PIC S9(5)   COMP-3.                      00000490
               03 SORTNAVN     PICTURE X(25).                            00000500
-                                                                                
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+
+       FD  BYDEL
+           LABEL RECORDS STANDARD.
+       01  BYDEL-REC.
+           03 BYDEL-KOMM    PIC 9(4).
+           03 BYDEL-TKNR    PIC 9(4).
+           03 BYDEL-AVD     PIC X.
+
+      *+---------------------------------------------------------------+
+      *!   AVVISTE OPPSLAG MOT IPMAIN - PERSONER SOM DL/I IKKE FINNER.  !
+      *+---------------------------------------------------------------+
+       FD  AVVIST
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA  RECORDS AVVIST-REC.
+       01  AVVIST-REC.
+           03 AVVIST-FNR       PIC S9(11)  COMP-3.
+           03 AVVIST-TKNR      PIC 9(4).
+           03 AVVIST-STATUS    PIC XX.
+      * DE 7 BYTE SOM FAKTISK BLE SENDT TIL CBLTDLI SOM SØKEARGUMENT
+      * (IP01-SSA1-PERSNKEY/IP-KEY-X) - IKKE DEN UPAKKEDE TKNR+FNR-
+      * NØKKELEN, SLIK AT EN EVENTUELL AVKAPPING I IP-KEY-X REDEFINES
+      * IP-KEY-PACK OGSÅ ER SYNLIG HER.
+           03 AVVIST-KEY       PIC X(7).
+
+
+       WORKING-STORAGE SECTION.
        01  IP01-PERSON-SEGM.                                                    
            10  IP01-PERSKEY.                                                    
                15  IP01-PERSNKEY   PIC X(7).                                    
@@ -137,9 +167,12 @@
            05  FILLER              PIC X(17).                                   
        01  W-STATUS                PIC 99.                                      
        01  MANGLER                 PIC X.                                       
-       01  W-DD                    PIC 99    VALUE 0.                           
-       01  W-KOMM                  PIC 9999  VALUE 0.                           
-       01  DLI-GU                  PIC X(4)  VALUE 'GU  '.                      
+       01  W-DD                    PIC 99    VALUE 0.
+       01  W-KOMM                  PIC 9999  VALUE 0.
+       01  DLI-GU                  PIC X(4)  VALUE 'GU  '.
+       01  W-TKAVD-NUM             PIC 9     VALUE 0.
+       01  BYDEL-STATUS            PIC XX    VALUE '00'.
+       01  BYDEL-FUNNET            PIC X     VALUE SPACE.
                                                                                 
        LINKAGE SECTION.                                                         
        01  IP-PCB.                                                              
@@ -154,48 +187,132 @@
        0000.                                                                    
            ENTRY   'DLITCBL' USING IP-PCB.                                      
                                                                                 
-           OPEN     INPUT          REG.                                         
-           OPEN     OUTPUT         NYREG.                                       
+           OPEN     INPUT          REG.
+           OPEN     OUTPUT         NYREG.
+           OPEN     INPUT          BYDEL.
+           OPEN     OUTPUT         AVVIST.
                                                                                 
        1000.                                                                    
            READ     REG                                                         
              AT END GO TO 9000.                                                 
                                                                                 
-           IF   T-TKNR IN I-REC = 1201                                          
-                PERFORM BERGEN                                                  
-           ELSE                                                                 
-                MOVE  ' '  TO T-AVD.                                            
-                                                                                
-           MOVE CORRESPONDING I-REC TO NYREG-REC .                              
-           WRITE    NYREG-REC.                                                  
-           GO TO    1000.                                                       
-       9000.                                                                    
-           CLOSE    REG                                                         
-                    NYREG.                                                      
-           STOP RUN.                                                            
-                                                                                
-       BERGEN SECTION.                                                          
-                                                                                
-           MOVE     T-FNR IN I-REC     TO W-FNR.                                
-           MOVE     W-DAG              TO W-DD.                                 
-           MOVE     W-AR               TO W-DAG.                                
-           MOVE     W-DD               TO W-AR.                                 
-           MOVE     W-FNR              TO W-IP-FNR.                             
-           MOVE     T-TKNR IN I-REC    TO W-IP-TKNR.                            
-           MOVE     W-IP-KEYN          TO IP-KEY-PACK.                          
-           MOVE     IP-KEY-X           TO IP01-SSA1-PERSNKEY.                   
-           CALL     'CBLTDLI' USING DLI-GU                                      
-                                    IP-PCB                                      
-                                    IP01-PERSON-SEGM                            
-                                    IP01-SSA1-PERSKEY.                          
-                                                                                
-           IF       IP-STATUS NOT = '  '                                        
-                    EXHIBIT NAMED T-FNR IN I-REC IP-STATUS W-IP-KEY             
-                                                                                
-                    MOVE  ' ' TO T-AVD                                          
-                    GO TO 9999.                                                 
-       8000.                                                                    
-           MOVE     IP01-SYSTAVD TO T-AVD.                                      
-           MOVE     IP01-BOKOMM TO W-KOMM.                                      
-       9999.                                                                    
-           EXIT.                                                                
+           IF   T-TKNR IN I-REC = 1201
+                PERFORM BERGEN
+           ELSE
+                IF   T-TKNR IN I-REC = 0301
+                     PERFORM OSLO
+                ELSE
+                     MOVE  ' '  TO T-AVD.
+
+           MOVE CORRESPONDING I-REC TO NYREG-REC .
+           WRITE    NYREG-REC.
+           GO TO    1000.
+       9000.
+           CLOSE    REG
+                    NYREG
+                    BYDEL
+                    AVVIST.
+           STOP RUN.
+
+      *+---------------------------------------------------------------+
+      *!   FELLES OPPSLAG MOT IPMAIN (IP01-PERSON-SEGM) FOR EN PERSON.  !
+      *!   BRUKES AV BÅDE BERGEN OG OSLO, SOM TOLKER SEGMENTET ULIKT.   !
+      *+---------------------------------------------------------------+
+       HENT-IP01 SECTION.
+
+           MOVE     T-FNR IN I-REC     TO W-FNR.
+           MOVE     W-DAG              TO W-DD.
+           MOVE     W-AR               TO W-DAG.
+           MOVE     W-DD               TO W-AR.
+           MOVE     W-FNR              TO W-IP-FNR.
+           MOVE     T-TKNR IN I-REC    TO W-IP-TKNR.
+           MOVE     W-IP-KEYN          TO IP-KEY-PACK.
+           MOVE     IP-KEY-X           TO IP01-SSA1-PERSNKEY.
+           CALL     'CBLTDLI' USING DLI-GU
+                                    IP-PCB
+                                    IP01-PERSON-SEGM
+                                    IP01-SSA1-PERSKEY.
+
+           MOVE     SPACE TO BYDEL-FUNNET.
+           IF       IP-STATUS = '  '
+                    MOVE IP01-BOKOMM TO W-KOMM
+                    MOVE W-KOMM      TO BYDEL-KOMM
+                    READ BYDEL
+                      INVALID KEY MOVE SPACE TO BYDEL-AVD,
+                                  MOVE ZERO  TO BYDEL-TKNR
+                    IF BYDEL-STATUS = '00'
+                       MOVE '9' TO BYDEL-FUNNET
+                    ELSE
+                       MOVE SPACE TO BYDEL-FUNNET.
+
+      *+---------------------------------------------------------------+
+      *!   SKRIVER EN AVVIST-POST NÅR DL/I-OPPSLAGET MOT IPMAIN IKKE   !
+      *!   FINNER PERSONEN, SLIK AT AVVISNINGENE KAN ETTERKONTROLLERES !
+      *!   I STEDET FOR Å BLI BORTE I EXHIBIT-UTSKRIFTEN.               !
+      *+---------------------------------------------------------------+
+       SKRIV-AVVIST SECTION.
+           MOVE     T-FNR IN I-REC TO AVVIST-FNR.
+           MOVE     W-IP-TKNR      TO AVVIST-TKNR.
+           MOVE     IP-STATUS      TO AVVIST-STATUS.
+           MOVE     IP-KEY-X       TO AVVIST-KEY.
+           WRITE    AVVIST-REC.
+
+      *+---------------------------------------------------------------+
+      *!   AVDELING FOR BERGEN: BYDEL-TABELLEN ER FASIT NÅR DEN HAR    !
+      *!   POSTEN, ELLERS FALLES DET TILBAKE PÅ IP01-SYSTAVD.          !
+      *+---------------------------------------------------------------+
+       BERGEN SECTION.
+
+           PERFORM  HENT-IP01.
+
+           IF       IP-STATUS NOT = '  '
+                    EXHIBIT NAMED T-FNR IN I-REC IP-STATUS W-IP-KEY
+                    PERFORM SKRIV-AVVIST
+
+                    MOVE  ' ' TO T-AVD
+                    GO TO 9999.
+           IF       BYDEL-FUNNET = '9'
+                    MOVE BYDEL-AVD TO T-AVD
+           ELSE
+                    MOVE IP01-SYSTAVD TO T-AVD.
+       9999.
+           EXIT.
+
+      *+---------------------------------------------------------------+
+      *!   FINNER RIKTIG TRYGDEKONTORNR FOR OSLO. KOMMUNENR 0301 SOM   !
+      *!   LÅ PÅ INNKOMMENDE POST DEKKER HELE OSLO, OG MÅ ERSTATTES AV !
+      *!   DET TRYGDEKONTORNR SOM GJELDER FOR PERSONENS BYDEL.         !
+      *!   BYDEL-TABELLEN ER FASIT NÅR DEN HAR POSTEN, ELLERS FALLES   !
+      *!   DET TILBAKE PÅ IP01-TKAVD FRA IPMAIN-SEGMENTET.             !
+      *+---------------------------------------------------------------+
+       OSLO SECTION.
+
+           PERFORM  HENT-IP01.
+
+           IF       IP-STATUS NOT = '  '
+                    EXHIBIT NAMED T-FNR IN I-REC IP-STATUS W-IP-KEY
+                    PERFORM SKRIV-AVVIST
+
+                    MOVE  ' ' TO T-AVD
+                    GO TO 9899.
+
+           IF       BYDEL-FUNNET = '9'
+                    MOVE BYDEL-TKNR TO T-TKNR IN I-REC
+           ELSE
+                    PERFORM OSLO-FRA-IPMAIN.
+           MOVE     ' ' TO T-AVD.
+       9899.
+           EXIT.
+
+      *+---------------------------------------------------------------+
+      *!   RESERVELØSNING NÅR BYDEL-TABELLEN IKKE HAR KOMMUNEN:        !
+      *!   AVLEDER TRYGDEKONTORNR AV IP01-TKAVD FRA IPMAIN-SEGMENTET.  !
+      *+---------------------------------------------------------------+
+       OSLO-FRA-IPMAIN.
+           MOVE     ZERO TO W-TKAVD-NUM.
+           IF       IP01-TKAVD NUMERIC
+                    MOVE IP01-TKAVD TO W-TKAVD-NUM.
+           IF       W-TKAVD-NUM NOT = ZERO
+                    COMPUTE T-TKNR IN I-REC = 300 + W-TKAVD-NUM
+           ELSE
+                    MOVE 301 TO T-TKNR IN I-REC.
